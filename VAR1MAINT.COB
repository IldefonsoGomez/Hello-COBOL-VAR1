@@ -0,0 +1,363 @@
+      ******************************************************************
+      * Program: VAR1MAINT
+      * Purpose: Maintain the VAR1 master file (add/change/delete)
+      *          from a batch of maintenance transactions, driven by
+      *          a transaction-type field on each input record. Logs
+      *          one AUDIT-LOG entry per change, appending to the same
+      *          AUDITLOG.DAT written by HELLO-COBOL-VAR1.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VAR1MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    VAR1MSTR/VAR1MTRN/VAR1MREJ are bare ddnames (1-8 characters,
+      *    no period), same fix already applied to SELECT AUDIT-LOG
+      *    below and to every SELECT in HELLO-COBOL-VAR1.COB -- a
+      *    quoted literal containing a period can never resolve to a
+      *    z/OS DD. JCL/VAR1MAINT.PROC does not exist yet (this program
+      *    has no batch step of its own so far); add the matching DD
+      *    statements to it when one is written.
+           SELECT VAR1-MASTER ASSIGN TO VAR1MSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-VAR1-CODE
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT MAINT-TRANS ASSIGN TO VAR1MTRN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT MAINT-REJECTS ASSIGN TO VAR1MREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MREJECTS-STATUS.
+
+      *    AUDITLOG is a bare ddname, matching the fix applied to
+      *    HELLO-COBOL-VAR1.COB's SELECT AUDIT-LOG, since both
+      *    programs must resolve to the same physical dataset via a
+      *    DD statement (a literal with a period can never be a
+      *    z/OS ddname).
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL SYSIN-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    VAR1-MASTER-RECORD reuses the shared VAR1REC copybook (req
+      *    004) instead of hand-duplicating its code/description/
+      *    amount/eff-date/status/last-updated-date shape; the MST-
+      *    prefix is applied via REPLACING so it doesn't collide with
+      *    MAINT-TRANS-RECORD's own copy of the same copybook below.
+       FD  VAR1-MASTER
+           RECORDING MODE IS F.
+       01 VAR1-MASTER-RECORD.
+           COPY VAR1REC REPLACING
+               ==01 VAR1-RECORD.== BY ==  ==,
+               ==VAR1-CODE-CHARS== BY ==MST-VAR1-CODE-CHARS==,
+               ==VAR1-CODE== BY ==MST-VAR1-CODE==,
+               ==VAR1-DESCRIPTION== BY ==MST-VAR1-DESCRIPTION==,
+               ==VAR1-AMOUNT== BY ==MST-VAR1-AMOUNT==,
+               ==VAR1-EFFECTIVE-DATE== BY ==MST-VAR1-EFF-DATE==,
+               ==VAR1-EFF-YYYY== BY ==MST-VAR1-EFF-YYYY==,
+               ==VAR1-EFF-MM== BY ==MST-VAR1-EFF-MM==,
+               ==VAR1-EFF-DD== BY ==MST-VAR1-EFF-DD==,
+               ==VAR1-STATUS-ACTIVE== BY ==MST-STATUS-ACTIVE==,
+               ==VAR1-STATUS-INACTIVE== BY ==MST-STATUS-INACTIVE==,
+               ==VAR1-STATUS== BY ==MST-VAR1-STATUS==,
+               ==VAR1-LAST-UPDATED-DATE== BY ==MST-VAR1-LU-DATE==,
+               ==VAR1-LU-YYYY== BY ==MST-VAR1-LU-YYYY==,
+               ==VAR1-LU-MM== BY ==MST-VAR1-LU-MM==,
+               ==VAR1-LU-DD== BY ==MST-VAR1-LU-DD==.
+
+      *    MAINT-TRANS-RECORD is the same shared VAR1REC shape behind
+      *    a leading transaction-type byte, again reusing the req 004
+      *    copybook instead of a third hand-written copy of the same
+      *    fields; the MTX- prefix keeps its names distinct from
+      *    VAR1-MASTER-RECORD's MST- copy above.
+       FD  MAINT-TRANS
+           RECORDING MODE IS F.
+       01 MAINT-TRANS-RECORD.
+           05 MTX-TRANS-TYPE PIC X.
+              88 MTX-TRANS-ADD VALUE "A".
+              88 MTX-TRANS-CHANGE VALUE "C".
+              88 MTX-TRANS-DELETE VALUE "D".
+           05 MTX-FILLER-1 PIC X.
+           COPY VAR1REC REPLACING
+               ==01 VAR1-RECORD.== BY ==  ==,
+               ==VAR1-CODE-CHARS== BY ==MTX-VAR1-CODE-CHARS==,
+               ==VAR1-CODE== BY ==MTX-VAR1-CODE==,
+               ==VAR1-DESCRIPTION== BY ==MTX-VAR1-DESCRIPTION==,
+               ==VAR1-AMOUNT== BY ==MTX-VAR1-AMOUNT==,
+               ==VAR1-EFFECTIVE-DATE== BY ==MTX-VAR1-EFF-DATE==,
+               ==VAR1-EFF-YYYY== BY ==MTX-VAR1-EFF-YYYY==,
+               ==VAR1-EFF-MM== BY ==MTX-VAR1-EFF-MM==,
+               ==VAR1-EFF-DD== BY ==MTX-VAR1-EFF-DD==,
+               ==VAR1-STATUS-ACTIVE== BY ==MTX-STATUS-ACTIVE==,
+               ==VAR1-STATUS-INACTIVE== BY ==MTX-STATUS-INACTIVE==,
+               ==VAR1-STATUS== BY ==MTX-VAR1-STATUS==,
+               ==VAR1-LAST-UPDATED-DATE== BY ==MTX-VAR1-LU-DATE==,
+               ==VAR1-LU-YYYY== BY ==MTX-VAR1-LU-YYYY==,
+               ==VAR1-LU-MM== BY ==MTX-VAR1-LU-MM==,
+               ==VAR1-LU-DD== BY ==MTX-VAR1-LU-DD==.
+
+       FD  MAINT-REJECTS
+           RECORDING MODE IS F.
+       01 MAINT-REJECT-RECORD.
+           05 MREJ-VAR1-CODE PIC X(5).
+           05 MREJ-FILLER-1 PIC X.
+           05 MREJ-REASON-CODE PIC X(4).
+           05 MREJ-FILLER-2 PIC X.
+           05 MREJ-REASON-TEXT PIC X(30).
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+      *    Run identifier supplied on an optional SYSIN control card
+      *    (JCL job name or a system symbol such as &SYSUID.), same
+      *    mechanism added to HELLO-COBOL-VAR1.COB, since ENVIRONMENT
+      *    "USER" below is a USS lookup with nothing to resolve in
+      *    classic MVS batch. Columns 1-6 are reserved (unused by this
+      *    program) and columns 7-26 carry the run id, so a single
+      *    control-card layout lines up in both this program and
+      *    HELLO-COBOL-VAR1.COB, where columns 1-5 carry that program's
+      *    VAR1 override code and column 6 is a filler byte.
+       FD  SYSIN-FILE
+           RECORDING MODE IS F.
+       01 SYSIN-CONTROL-CARD.
+           05 FILLER PIC X(6).
+           05 SYSIN-RUN-ID PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FLAGS.
+           05 WS-MASTER-STATUS PIC XX VALUE "00".
+           05 WS-TRANS-STATUS PIC XX VALUE "00".
+           05 WS-MREJECTS-STATUS PIC XX VALUE "00".
+           05 WS-AUDIT-STATUS PIC XX VALUE "00".
+           05 WS-SYSIN-STATUS PIC XX VALUE "00".
+           05 WS-EOF-SWITCH PIC X VALUE "N".
+              88 WS-EOF-TRANS VALUE "Y".
+
+       01 WS-AUDIT-FIELDS.
+           05 WS-USER-ID PIC X(20) VALUE SPACES.
+           05 WS-RUN-TIME PIC 9(8) VALUE ZERO.
+           05 WS-AUDIT-RESULT PIC X(9) VALUE SPACES.
+           05 WS-CONTROL-RUN-ID PIC X(20) VALUE SPACES.
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 WS-RUN-MM PIC 9(2).
+           05 WS-RUN-DD PIC 9(2).
+
+       01 WS-MAINT-COUNTERS.
+           05 WS-ADD-COUNT PIC 9(6) VALUE 0.
+           05 WS-CHANGE-COUNT PIC 9(6) VALUE 0.
+           05 WS-DELETE-COUNT PIC 9(6) VALUE 0.
+           05 WS-REJECT-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O VAR1-MASTER.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT VAR1-MASTER
+               CLOSE VAR1-MASTER
+               OPEN I-O VAR1-MASTER
+           END-IF.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING VAR1MSTR.DAT - STATUS "
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT MAINT-TRANS.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING VAR1MTRN.DAT - STATUS "
+                   WS-TRANS-STATUS
+               CLOSE VAR1-MASTER
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT MAINT-REJECTS.
+           IF WS-MREJECTS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING VAR1MREJ.DAT - STATUS "
+                   WS-MREJECTS-STATUS
+               CLOSE VAR1-MASTER
+               CLOSE MAINT-TRANS
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AUDITLOG.DAT - STATUS "
+                   WS-AUDIT-STATUS
+               CLOSE VAR1-MASTER
+               CLOSE MAINT-TRANS
+               CLOSE MAINT-REJECTS
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           PERFORM READ-CONTROL-CARD.
+      *    Prefer the SYSIN-supplied run id over ENVIRONMENT "USER";
+      *    see the SYSIN-FILE FD comment above.
+           IF WS-CONTROL-RUN-ID NOT = SPACES
+               MOVE WS-CONTROL-RUN-ID TO WS-USER-ID
+           ELSE
+               ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-TRANS
+               READ MAINT-TRANS
+                   AT END
+                       SET WS-EOF-TRANS TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-MAINT-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "VAR1MAINT TOTALS - ADDS: " WS-ADD-COUNT
+               " CHANGES: " WS-CHANGE-COUNT
+               " DELETES: " WS-DELETE-COUNT
+               " REJECTS: " WS-REJECT-COUNT.
+
+           CLOSE VAR1-MASTER.
+           CLOSE MAINT-TRANS.
+           CLOSE MAINT-REJECTS.
+           CLOSE AUDIT-LOG.
+           STOP RUN.
+
+       PROCESS-MAINT-TRANSACTION.
+           EVALUATE TRUE
+               WHEN MTX-TRANS-ADD
+                   PERFORM PROCESS-ADD
+               WHEN MTX-TRANS-CHANGE
+                   PERFORM PROCESS-CHANGE
+               WHEN MTX-TRANS-DELETE
+                   PERFORM PROCESS-DELETE
+               WHEN OTHER
+                   MOVE "R100" TO MREJ-REASON-CODE
+                   MOVE "UNKNOWN TRANSACTION TYPE" TO MREJ-REASON-TEXT
+                   PERFORM WRITE-MAINT-REJECT
+           END-EVALUATE.
+
+       PROCESS-ADD.
+           MOVE MTX-VAR1-CODE TO MST-VAR1-CODE.
+           READ VAR1-MASTER
+               INVALID KEY
+                   MOVE MTX-VAR1-DESCRIPTION TO MST-VAR1-DESCRIPTION
+                   MOVE MTX-VAR1-AMOUNT TO MST-VAR1-AMOUNT
+                   MOVE MTX-VAR1-EFF-DATE TO MST-VAR1-EFF-DATE
+                   MOVE MTX-VAR1-STATUS TO MST-VAR1-STATUS
+                   MOVE WS-RUN-YYYY TO MST-VAR1-LU-YYYY
+                   MOVE WS-RUN-MM TO MST-VAR1-LU-MM
+                   MOVE WS-RUN-DD TO MST-VAR1-LU-DD
+                   WRITE VAR1-MASTER-RECORD
+                       INVALID KEY
+                           MOVE "R103" TO MREJ-REASON-CODE
+                           MOVE "MASTER WRITE FAILED"
+                               TO MREJ-REASON-TEXT
+                           PERFORM WRITE-MAINT-REJECT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ADD-COUNT
+                           MOVE "ADDED    " TO WS-AUDIT-RESULT
+                           PERFORM WRITE-AUDIT-ENTRY
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE "R101" TO MREJ-REASON-CODE
+                   MOVE "CODE ALREADY EXISTS" TO MREJ-REASON-TEXT
+                   PERFORM WRITE-MAINT-REJECT
+           END-READ.
+
+       PROCESS-CHANGE.
+           MOVE MTX-VAR1-CODE TO MST-VAR1-CODE.
+           READ VAR1-MASTER
+               INVALID KEY
+                   MOVE "R102" TO MREJ-REASON-CODE
+                   MOVE "CODE NOT FOUND" TO MREJ-REASON-TEXT
+                   PERFORM WRITE-MAINT-REJECT
+               NOT INVALID KEY
+                   MOVE MTX-VAR1-DESCRIPTION TO MST-VAR1-DESCRIPTION
+                   MOVE MTX-VAR1-AMOUNT TO MST-VAR1-AMOUNT
+                   MOVE MTX-VAR1-EFF-DATE TO MST-VAR1-EFF-DATE
+                   MOVE MTX-VAR1-STATUS TO MST-VAR1-STATUS
+                   MOVE WS-RUN-YYYY TO MST-VAR1-LU-YYYY
+                   MOVE WS-RUN-MM TO MST-VAR1-LU-MM
+                   MOVE WS-RUN-DD TO MST-VAR1-LU-DD
+                   REWRITE VAR1-MASTER-RECORD
+                       INVALID KEY
+                           MOVE "R103" TO MREJ-REASON-CODE
+                           MOVE "MASTER REWRITE FAILED"
+                               TO MREJ-REASON-TEXT
+                           PERFORM WRITE-MAINT-REJECT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CHANGE-COUNT
+                           MOVE "CHANGED  " TO WS-AUDIT-RESULT
+                           PERFORM WRITE-AUDIT-ENTRY
+                   END-REWRITE
+           END-READ.
+
+       PROCESS-DELETE.
+           MOVE MTX-VAR1-CODE TO MST-VAR1-CODE.
+           READ VAR1-MASTER
+               INVALID KEY
+                   MOVE "R102" TO MREJ-REASON-CODE
+                   MOVE "CODE NOT FOUND" TO MREJ-REASON-TEXT
+                   PERFORM WRITE-MAINT-REJECT
+               NOT INVALID KEY
+                   DELETE VAR1-MASTER
+                       INVALID KEY
+                           MOVE "R103" TO MREJ-REASON-CODE
+                           MOVE "MASTER DELETE FAILED"
+                               TO MREJ-REASON-TEXT
+                           PERFORM WRITE-MAINT-REJECT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-DELETE-COUNT
+                           MOVE "DELETED  " TO WS-AUDIT-RESULT
+                           PERFORM WRITE-AUDIT-ENTRY
+                   END-DELETE
+           END-READ.
+
+       WRITE-MAINT-REJECT.
+           MOVE MTX-VAR1-CODE TO MREJ-VAR1-CODE.
+           MOVE SPACE TO MREJ-FILLER-1.
+           MOVE SPACE TO MREJ-FILLER-2.
+           WRITE MAINT-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE "REJECTED " TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT-ENTRY.
+
+       WRITE-AUDIT-ENTRY.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           SET AUDIT-REC-MAINT TO TRUE.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.
+           MOVE WS-USER-ID TO AUDIT-USER-ID.
+           MOVE MTX-TRANS-TYPE TO AUDIT-TRANS-TYPE.
+           MOVE MTX-VAR1-CODE TO AUDIT-VAR1-CODE.
+           MOVE WS-AUDIT-RESULT TO AUDIT-RESULT.
+           WRITE AUDIT-LOG-RECORD.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT SYSIN-FILE.
+           IF WS-SYSIN-STATUS = "00"
+               READ SYSIN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF SYSIN-RUN-ID NOT = SPACES
+                           MOVE SYSIN-RUN-ID TO WS-CONTROL-RUN-ID
+                       END-IF
+               END-READ
+               CLOSE SYSIN-FILE
+           END-IF.
+
+       END PROGRAM VAR1MAINT.
