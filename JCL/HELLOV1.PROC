@@ -0,0 +1,77 @@
+//HELLOV1  PROC RESTART=N
+//*--------------------------------------------------------------*
+//* PROC: HELLOV1                                                *
+//* Runs HELLO-COBOL-VAR1 for the nightly batch window.          *
+//* Pass RESTART=Y to skip the carry-over-file-clear step and    *
+//* resume an abended run from CHECKPOINT.DAT, with REPORT.OUT   *
+//* and VAR1REJ.DAT resuming (appending) right alongside it;     *
+//* default RESTART=N clears all three so a fresh day's          *
+//* VALORES.DAT starts at record zero with empty output. RESTART *
+//* is a string ('Y'/'N'), so the clear step is conditioned with *
+//* an // IF/THEN/ENDIF rather than COND=, since COND= can only  *
+//* test a step's numeric return code, never a symbolic's value. *
+//*--------------------------------------------------------------*
+// IF (&RESTART = 'N') THEN
+//CLRFILES EXEC PGM=IEFBR14
+//CKPTDD   DD DSN=&HLQ..CHECKPOINT.DAT,
+//            DISP=(MOD,DELETE,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            UNIT=SYSDA
+//REPTDD   DD DSN=&HLQ..REPORT.OUT,
+//            DISP=(MOD,DELETE,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            UNIT=SYSDA
+//REJDD    DD DSN=&HLQ..VAR1REJ.DAT,
+//            DISP=(MOD,DELETE,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            UNIT=SYSDA
+// ENDIF
+//STEP010  EXEC PGM=HELLOV1,COND=(0,NE)
+//STEPLIB  DD DSN=&HLQ..LOADLIB,DISP=SHR
+//VALORES  DD DSN=&HLQ..VALORES.DAT,DISP=SHR
+//*        REPORTO/VAR1REJ use the same MOD/CATLG/CATLG "always
+//*        append, always keep" disposition as CHKPT/AUDITLOG below,
+//*        since HELLO-COBOL-VAR1 now OPENs them EXTEND on a restart
+//*        (WS-RESTART-COUNT > 0) to resume the prior abended run's
+//*        report/rejects instead of truncating away the records it
+//*        already wrote; CLRFILES above deletes both beforehand on a
+//*        non-restart (RESTART=N) run so a fresh day starts empty.
+//REPORTO  DD DSN=&HLQ..REPORT.OUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//CHKPT    DD DSN=&HLQ..CHECKPOINT.DAT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=6)
+//VAR1REJ  DD DSN=&HLQ..VAR1REJ.DAT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=41)
+//*        AUDITLOG accumulates across every run of both HELLOV1 and
+//*        VAR1MAINT (req 005/009), so it uses the same MOD/CATLG/
+//*        CATLG "always append" disposition as CHKPT above, matching
+//*        the program's OPEN EXTEND against this DD.
+//AUDITLOG DD DSN=&HLQ..AUDITLOG.DAT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=62)
+//*        VAR1MSTR is the indexed master file VAR1MAINT.COB
+//*        maintains (req 009); HELLO-COBOL-VAR1 only reads it to
+//*        validate VAR1 codes (req 009 review fix), so DISP=SHR lets
+//*        this step run concurrently with other readers. SELECT
+//*        OPTIONAL means a site that hasn't run VAR1MAINT yet can
+//*        omit this DD (or leave it DUMMY) and still process
+//*        VALORES.DAT on format-only validation.
+//VAR1MSTR DD DSN=&HLQ..VAR1MSTR.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*        SYSIN carries an optional control card: columns 1-5 are a
+//*        5-character VAR1 value that overrides the run for a single
+//*        code instead of processing VALORES.DAT; columns 7-26 are a
+//*        run identifier (e.g. this job's name, or a system symbol
+//*        such as &SYSUID. where system symbols are enabled) stamped
+//*        onto the audit trail in place of a "who ran this" lookup,
+//*        since a classic batch step has no USS-style USER env var.
+//*        Leave DUMMY (or blank) to process VALORES.DAT with no
+//*        override and fall back to the id GnuCOBOL uses locally.
+//SYSIN    DD DUMMY
