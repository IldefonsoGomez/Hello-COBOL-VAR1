@@ -0,0 +1,9 @@
+//HELLOV1J JOB (ACCTNO),'HELLO COBOL VAR1',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* Nightly batch window driver for HELLO-COBOL-VAR1.            *
+//* Set RESTART=Y on a rerun after an abend to resume from the   *
+//* last checkpoint instead of reprocessing VALORES.DAT from     *
+//* record one.                                                  *
+//*--------------------------------------------------------------*
+//RUN      EXEC HELLOV1,RESTART=N,HLQ=PROD.HELLOV1
