@@ -5,15 +5,661 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-COBOL-VAR1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ASSIGN TO references the JCL DD names in JCL/HELLOV1.PROC
+      *    (VALORES/REPORTO/CHKPT) rather than the dataset names, so
+      *    the PROC's DISP/SPACE/DCB parameters actually wire up to
+      *    the files this program opens, same as any JCL-driven
+      *    mainframe COBOL program; a local run resolves each ddname
+      *    to a same-named file in the working directory unless
+      *    overridden by an environment variable.
+           SELECT VALORES-FILE ASSIGN TO VALORES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALORES-STATUS.
+
+           SELECT REPORT-OUT ASSIGN TO REPORTO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      *    VAR1REJ/AUDITLOG are bare ddnames (1-8 characters, no
+      *    period) matching JCL/HELLOV1.PROC's DD statements, same as
+      *    VALORES/REPORTO/CHKPT above -- a quoted literal containing a
+      *    period can never resolve to a z/OS DD.
+           SELECT VAR1-REJECTS ASSIGN TO VAR1REJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL SYSIN-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+
+      *    VAR1-MASTER is the same VAR1MSTR indexed file VAR1MAINT.COB
+      *    maintains (req 009), opened here INPUT/RANDOM so
+      *    VALIDATE-VAR1 can look a code up against it instead of only
+      *    checking character format. Declared OPTIONAL so a site that
+      *    hasn't populated the master yet still runs on format-only
+      *    validation (see MAIN-PROCEDURE's OPEN below).
+           SELECT OPTIONAL VAR1-MASTER ASSIGN TO VAR1MSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-VAR1-CODE
+               FILE STATUS IS WS-MASTER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  VALORES-FILE
+           RECORDING MODE IS F.
+       01 VALORES-RECORD.
+           05 VALORES-CODE PIC X(5).
+           05 VALORES-FILLER-1 PIC X.
+           05 VALORES-AMOUNT PIC 9(7)V99.
+           05 VALORES-FILLER-2 PIC X.
+           05 VALORES-EFF-DATE.
+               10 VALORES-EFF-YYYY PIC 9(4).
+               10 VALORES-EFF-MM PIC 9(2).
+               10 VALORES-EFF-DD PIC 9(2).
+           05 VALORES-FILLER-3 PIC X.
+           05 VALORES-STATUS PIC X.
+
+       FD  REPORT-OUT
+           RECORDING MODE IS F.
+       01 REPORT-LINE PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD PIC 9(6).
+
+       FD  VAR1-REJECTS
+           RECORDING MODE IS F.
+       01 VAR1-REJECT-RECORD.
+           05 REJ-VAR1-CODE PIC X(5).
+           05 REJ-FILLER-1 PIC X.
+           05 REJ-REASON-CODE PIC X(4).
+           05 REJ-FILLER-2 PIC X.
+           05 REJ-REASON-TEXT PIC X(30).
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+      *    Columns 1-5 carry the optional VAR1 override code (req
+      *    006/007); columns 7-26 carry an optional run identifier
+      *    (JCL job name or a system symbol such as &SYSUID.) to stamp
+      *    the audit trail with, since ENVIRONMENT "USER" is a
+      *    USS/POSIX lookup with no equivalent in classic MVS batch.
+       FD  SYSIN-FILE
+           RECORDING MODE IS F.
+       01 SYSIN-CONTROL-CARD.
+           05 SYSIN-OVERRIDE-VAR1 PIC X(5).
+           05 FILLER PIC X.
+           05 SYSIN-RUN-ID PIC X(20).
+
+      *    Same shared VAR1REC copybook VAR1MAINT.COB uses for its own
+      *    VAR1-MASTER-RECORD (req 004/009), reusing the identical MST-
+      *    prefix REPLACING list so this FD lines up field-for-field
+      *    with the master file VAR1MAINT.COB maintains.
+       FD  VAR1-MASTER
+           RECORDING MODE IS F.
+       01 VAR1-MASTER-RECORD.
+           COPY VAR1REC REPLACING
+               ==01 VAR1-RECORD.== BY ==  ==,
+               ==VAR1-CODE-CHARS== BY ==MST-VAR1-CODE-CHARS==,
+               ==VAR1-CODE== BY ==MST-VAR1-CODE==,
+               ==VAR1-DESCRIPTION== BY ==MST-VAR1-DESCRIPTION==,
+               ==VAR1-AMOUNT== BY ==MST-VAR1-AMOUNT==,
+               ==VAR1-EFFECTIVE-DATE== BY ==MST-VAR1-EFF-DATE==,
+               ==VAR1-EFF-YYYY== BY ==MST-VAR1-EFF-YYYY==,
+               ==VAR1-EFF-MM== BY ==MST-VAR1-EFF-MM==,
+               ==VAR1-EFF-DD== BY ==MST-VAR1-EFF-DD==,
+               ==VAR1-STATUS-ACTIVE== BY ==MST-STATUS-ACTIVE==,
+               ==VAR1-STATUS-INACTIVE== BY ==MST-STATUS-INACTIVE==,
+               ==VAR1-STATUS== BY ==MST-VAR1-STATUS==,
+               ==VAR1-LAST-UPDATED-DATE== BY ==MST-VAR1-LU-DATE==,
+               ==VAR1-LU-YYYY== BY ==MST-VAR1-LU-YYYY==,
+               ==VAR1-LU-MM== BY ==MST-VAR1-LU-MM==,
+               ==VAR1-LU-DD== BY ==MST-VAR1-LU-DD==.
 
        WORKING-STORAGE SECTION.
 
-       01 VAR1 PIC X(5) VALUE "VALOR".
+       COPY VAR1REC.
+
+       01 WS-FLAGS.
+           05 WS-VALORES-STATUS PIC XX VALUE "00".
+           05 WS-REPORT-STATUS PIC XX VALUE "00".
+           05 WS-CHECKPOINT-STATUS PIC XX VALUE "00".
+           05 WS-REJECTS-STATUS PIC XX VALUE "00".
+           05 WS-AUDIT-STATUS PIC XX VALUE "00".
+           05 WS-SYSIN-STATUS PIC XX VALUE "00".
+           05 WS-MASTER-STATUS PIC XX VALUE "00".
+           05 WS-EOF-SWITCH PIC X VALUE "N".
+              88 WS-EOF-VALORES VALUE "Y".
+
+       01 WS-CONTROL-CARD-FIELDS.
+           05 WS-OVERRIDE-VAR1 PIC X(5) VALUE SPACES.
+           05 WS-OVERRIDE-SWITCH PIC X VALUE "N".
+              88 WS-OVERRIDE-REQUESTED VALUE "Y".
+           05 WS-CONTROL-RUN-ID PIC X(20) VALUE SPACES.
+
+       01 WS-AUDIT-FIELDS.
+           05 WS-USER-ID PIC X(20) VALUE SPACES.
+           05 WS-RUN-TIME PIC 9(8) VALUE ZERO.
+           05 WS-AUDIT-RESULT PIC X(9) VALUE SPACES.
+
+       01 WS-VALIDATION-FIELDS.
+           05 WS-VALID-SWITCH PIC X VALUE "Y".
+              88 WS-VAR1-VALID VALUE "Y".
+              88 WS-VAR1-INVALID VALUE "N".
+           05 WS-REJECT-COUNT PIC 9(6) VALUE 0.
+           05 WS-CHAR-INDEX PIC 99.
+
+      *    Set once at OPEN time (see MAIN-PROCEDURE); VALIDATE-VAR1
+      *    only looks a code up against VAR1-MASTER when the master
+      *    file actually opened, so a site with no VAR1MSTR.DAT
+      *    populated yet still runs on format-only validation instead
+      *    of rejecting every record.
+       01 WS-MASTER-AVAILABLE-FIELDS.
+           05 WS-MASTER-AVAILABLE-SWITCH PIC X VALUE "N".
+              88 WS-MASTER-AVAILABLE VALUE "Y".
+
+       01 WS-CHECKPOINT-FIELDS.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+           05 WS-RESTART-COUNT PIC 9(6) VALUE 0.
+           05 WS-RECORD-COUNT PIC 9(6) VALUE 0.
+           05 WS-CHECKPOINT-EOF-SWITCH PIC X VALUE "N".
+              88 WS-EOF-CHECKPOINT VALUE "Y".
+
+       01 WS-CONTROL-TOTALS.
+           05 WS-TOTAL-AMOUNT PIC 9(9)V99 VALUE ZERO.
+      *    Records validly processed (WS-RECORD-COUNT minus the
+      *    rejects counted in WS-REJECT-COUNT), so the displayed and
+      *    reported record count matches the same population as
+      *    WS-TOTAL-AMOUNT instead of including rejected records that
+      *    never contributed to the amount total.
+           05 WS-CONTROL-RECORD-COUNT PIC 9(6) VALUE ZERO.
+
+       01 WS-REPORT-COUNTERS.
+           05 WS-PAGE-NO PIC 9(4) VALUE 1.
+           05 WS-LINE-COUNT PIC 9(2) VALUE 0.
+           05 WS-LINES-PER-PAGE PIC 9(2) VALUE 50.
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 WS-RUN-MM PIC 9(2).
+           05 WS-RUN-DD PIC 9(2).
+
+       01 WS-REPORT-HEADER-1.
+           05 FILLER PIC X(10) VALUE "PROGRAM: ".
+           05 FILLER PIC X(20) VALUE "HELLO-COBOL-VAR1".
+           05 FILLER PIC X(10) VALUE "RUN DATE: ".
+           05 HDR-RUN-MM PIC 99.
+           05 FILLER PIC X VALUE "/".
+           05 HDR-RUN-DD PIC 99.
+           05 FILLER PIC X VALUE "/".
+           05 HDR-RUN-YYYY PIC 9999.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "PAGE: ".
+           05 HDR-PAGE-NO PIC ZZZ9.
+
+       01 WS-REPORT-HEADER-2.
+           05 FILLER PIC X(10) VALUE "VAR1 CODE".
+           05 FILLER PIC X(15) VALUE "AMOUNT".
+           05 FILLER PIC X(12) VALUE "EFF DATE".
+           05 FILLER PIC X(6) VALUE "ST".
+
+       01 WS-DETAIL-LINE.
+           05 DTL-VAR1-CODE PIC X(5).
+           05 FILLER PIC X(5) VALUE SPACES.
+      *    Widened to match VAR1-AMOUNT's full PIC 9(7)V99 (7 integer
+      *    digits, COPYBOOKS/VAR1REC.CPY) -- the prior ZZZ,ZZ9.99 only
+      *    had 6 integer digit positions and silently truncated any
+      *    amount >= 1,000,000.00 on the report's detail line.
+           05 DTL-VAR1-AMOUNT PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DTL-VAR1-EFF-MM PIC 99.
+           05 FILLER PIC X VALUE "/".
+           05 DTL-VAR1-EFF-DD PIC 99.
+           05 FILLER PIC X VALUE "/".
+           05 DTL-VAR1-EFF-YYYY PIC 9999.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DTL-VAR1-STATUS PIC X.
+
+       01 WS-CONTROL-TOTAL-LINE.
+           05 FILLER PIC X(18) VALUE "CONTROL TOTALS - ".
+           05 FILLER PIC X(9) VALUE "RECORDS: ".
+           05 CTL-RECORD-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(10) VALUE "  AMOUNT: ".
+           05 CTL-TOTAL-AMOUNT PIC ZZZ,ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+
+       01 VAR1-PARM PIC X(5).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING VAR1-PARM.
        MAIN-PROCEDURE.
-            DISPLAY VAR1.
-            STOP RUN.
+      *    Req 007 made this program a reusable subprogram, but a
+      *    COBOL run unit keeps WORKING-STORAGE alive across repeated
+      *    CALLs -- reset every switch/counter this paragraph itself
+      *    sets before READ-CONTROL-CARD runs, or a second CALL in the
+      *    same run unit replays the prior call's override, EOF state,
+      *    and totals instead of starting a fresh run.
+           PERFORM RESET-WORKING-STORAGE.
+           PERFORM READ-CONTROL-CARD.
+           IF VAR1-PARM NOT = SPACES
+               MOVE VAR1-PARM TO WS-OVERRIDE-VAR1
+               SET WS-OVERRIDE-REQUESTED TO TRUE
+           END-IF.
+           PERFORM READ-RESTART-CHECKPOINT.
+
+           IF NOT WS-OVERRIDE-REQUESTED
+               OPEN INPUT VALORES-FILE
+               IF WS-VALORES-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING VALORES.DAT - STATUS "
+                       WS-VALORES-STATUS
+                   GOBACK
+               END-IF
+           END-IF.
+
+      *    On a restart, the earlier (pre-checkpoint) portion of this
+      *    run's REPORT-OUT/VAR1-REJECTS was already written by the
+      *    abended run, and the skip-loop below does not reprocess
+      *    those records -- so this open must append (like CHECKPOINT/
+      *    AUDIT-LOG already do) instead of truncating them away. A
+      *    non-restart run still gets a fresh OUTPUT, same as before.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND REPORT-OUT
+               IF WS-REPORT-STATUS = "35"
+                   OPEN OUTPUT REPORT-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-OUT
+           END-IF.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING REPORT.OUT - STATUS "
+                   WS-REPORT-STATUS
+               IF NOT WS-OVERRIDE-REQUESTED
+                   CLOSE VALORES-FILE
+               END-IF
+               GOBACK
+           END-IF.
+
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND VAR1-REJECTS
+               IF WS-REJECTS-STATUS = "35"
+                   OPEN OUTPUT VAR1-REJECTS
+               END-IF
+           ELSE
+               OPEN OUTPUT VAR1-REJECTS
+           END-IF.
+           IF WS-REJECTS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING VAR1REJ.DAT - STATUS "
+                   WS-REJECTS-STATUS
+               IF NOT WS-OVERRIDE-REQUESTED
+                   CLOSE VALORES-FILE
+               END-IF
+               CLOSE REPORT-OUT
+               GOBACK
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AUDITLOG.DAT - STATUS "
+                   WS-AUDIT-STATUS
+               IF NOT WS-OVERRIDE-REQUESTED
+                   CLOSE VALORES-FILE
+               END-IF
+               CLOSE REPORT-OUT
+               CLOSE VAR1-REJECTS
+               GOBACK
+           END-IF.
+
+      *    VAR1-MASTER is OPTIONAL (see FILE-CONTROL) -- a site that
+      *    hasn't run VAR1MAINT yet to populate VAR1MSTR.DAT still
+      *    processes VALORES.DAT on format-only validation instead of
+      *    failing the whole batch; WS-MASTER-AVAILABLE gates the
+      *    master lookup in VALIDATE-VAR1 below.
+           OPEN INPUT VAR1-MASTER.
+           IF WS-MASTER-STATUS = "00"
+               SET WS-MASTER-AVAILABLE TO TRUE
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+      *    Prefer the run id supplied on the SYSIN control card (a
+      *    JCL job name or system symbol) over ENVIRONMENT "USER",
+      *    which is a USS lookup with nothing to resolve in classic
+      *    MVS batch; ENVIRONMENT "USER" remains the fallback so local
+      *    sandbox/dev runs with no SYSIN override still get an id.
+           IF WS-CONTROL-RUN-ID NOT = SPACES
+               MOVE WS-CONTROL-RUN-ID TO WS-USER-ID
+           ELSE
+               ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+           END-IF.
+
+           PERFORM WRITE-REPORT-HEADING.
+
+           IF WS-OVERRIDE-REQUESTED
+               DISPLAY "SYSIN OVERRIDE VAR1 " WS-OVERRIDE-VAR1
+               MOVE WS-OVERRIDE-VAR1 TO VAR1-CODE
+               MOVE ZERO TO VAR1-AMOUNT
+               MOVE ZERO TO VAR1-EFF-YYYY
+               MOVE ZERO TO VAR1-EFF-MM
+               MOVE ZERO TO VAR1-EFF-DD
+               SET VAR1-STATUS-ACTIVE TO TRUE
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM VALIDATE-VAR1
+               IF WS-VAR1-VALID
+                   DISPLAY VAR1-CODE
+                   PERFORM WRITE-DETAIL-LINE
+                   PERFORM ACCUMULATE-CONTROL-TOTAL
+                   MOVE "PROCESSED" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-DETAIL
+               ELSE
+                   PERFORM WRITE-REJECT-RECORD
+                   MOVE "REJECTED " TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-DETAIL
+               END-IF
+           ELSE
+               IF WS-RESTART-COUNT > 0
+                   DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-COUNT
+      *            These records were already written to REPORT-OUT/
+      *            VAR1-REJECTS/AUDIT-LOG by the abended run (now
+      *            reopened EXTEND above), so this loop must not
+      *            rewrite them -- but WS-TOTAL-AMOUNT and
+      *            WS-REJECT-COUNT are back at zero in this fresh
+      *            invocation, so they still have to be revalidated
+      *            and re-accumulated here or WRITE-CONTROL-TOTALS
+      *            would report only the post-restart slice's totals
+      *            under the full day's WS-RECORD-COUNT.
+                   PERFORM UNTIL WS-EOF-VALORES
+                       OR WS-RECORD-COUNT >= WS-RESTART-COUNT
+                       READ VALORES-FILE
+                           AT END
+                               SET WS-EOF-VALORES TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-RECORD-COUNT
+                               PERFORM MOVE-VALORES-TO-VAR1
+                               PERFORM VALIDATE-VAR1
+                               IF WS-VAR1-VALID
+                                   PERFORM ACCUMULATE-CONTROL-TOTAL
+                               ELSE
+                                   ADD 1 TO WS-REJECT-COUNT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+
+               PERFORM UNTIL WS-EOF-VALORES
+                   READ VALORES-FILE
+                       AT END
+                           SET WS-EOF-VALORES TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RECORD-COUNT
+                           PERFORM MOVE-VALORES-TO-VAR1
+                           PERFORM VALIDATE-VAR1
+                           IF WS-VAR1-VALID
+                               DISPLAY VAR1-CODE
+                               PERFORM WRITE-DETAIL-LINE
+                               PERFORM ACCUMULATE-CONTROL-TOTAL
+                               MOVE "PROCESSED" TO WS-AUDIT-RESULT
+                               PERFORM WRITE-AUDIT-DETAIL
+                           ELSE
+                               PERFORM WRITE-REJECT-RECORD
+                               MOVE "REJECTED " TO WS-AUDIT-RESULT
+                               PERFORM WRITE-AUDIT-DETAIL
+                           END-IF
+                           IF FUNCTION MOD(WS-RECORD-COUNT
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           IF NOT WS-OVERRIDE-REQUESTED
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM WRITE-AUDIT-RECORD.
+
+           IF NOT WS-OVERRIDE-REQUESTED
+               CLOSE VALORES-FILE
+           END-IF.
+           CLOSE REPORT-OUT.
+           CLOSE VAR1-REJECTS.
+           CLOSE AUDIT-LOG.
+           IF WS-MASTER-AVAILABLE
+               CLOSE VAR1-MASTER
+           END-IF.
+           GOBACK.
+
+       RESET-WORKING-STORAGE.
+           INITIALIZE WS-FLAGS
+                      WS-CONTROL-CARD-FIELDS
+                      WS-AUDIT-FIELDS
+                      WS-VALIDATION-FIELDS
+                      WS-CHECKPOINT-FIELDS
+                      WS-CONTROL-TOTALS
+                      WS-REPORT-COUNTERS
+                      WS-MASTER-AVAILABLE-FIELDS.
+
+       MOVE-VALORES-TO-VAR1.
+           MOVE VALORES-CODE TO VAR1-CODE.
+           MOVE VALORES-AMOUNT TO VAR1-AMOUNT.
+           MOVE VALORES-EFF-DATE TO VAR1-EFFECTIVE-DATE.
+           MOVE VALORES-STATUS TO VAR1-STATUS.
+
+       ACCUMULATE-CONTROL-TOTAL.
+           ADD VAR1-AMOUNT TO WS-TOTAL-AMOUNT.
+
+       WRITE-CONTROL-TOTALS.
+           SUBTRACT WS-REJECT-COUNT FROM WS-RECORD-COUNT
+               GIVING WS-CONTROL-RECORD-COUNT.
+           MOVE WS-CONTROL-RECORD-COUNT TO CTL-RECORD-COUNT.
+           MOVE WS-TOTAL-AMOUNT TO CTL-TOTAL-AMOUNT.
+           DISPLAY "CONTROL TOTALS - RECORDS: " WS-CONTROL-RECORD-COUNT
+               " AMOUNT: " WS-TOTAL-AMOUNT.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-CONTROL-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       VALIDATE-VAR1.
+           SET WS-VAR1-VALID TO TRUE.
+           MOVE SPACES TO REJ-REASON-CODE.
+           MOVE SPACES TO REJ-REASON-TEXT.
+
+           IF VAR1-CODE = SPACES
+               SET WS-VAR1-INVALID TO TRUE
+               MOVE "R001" TO REJ-REASON-CODE
+               MOVE "VAR1 IS BLANK" TO REJ-REASON-TEXT
+           ELSE
+               PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+                       UNTIL WS-CHAR-INDEX > 5
+                       OR WS-VAR1-INVALID
+                   IF VAR1-CODE-CHARS (WS-CHAR-INDEX) = SPACE
+                       SET WS-VAR1-INVALID TO TRUE
+                       MOVE "R002" TO REJ-REASON-CODE
+                       MOVE "VAR1 CONTAINS SPACES" TO REJ-REASON-TEXT
+                   ELSE
+                       IF VAR1-CODE-CHARS (WS-CHAR-INDEX)
+                               IS ALPHABETIC-LOWER
+                           SET WS-VAR1-INVALID TO TRUE
+                           MOVE "R003" TO REJ-REASON-CODE
+                           MOVE "VAR1 CONTAINS LOWERCASE"
+                               TO REJ-REASON-TEXT
+                       ELSE
+                           IF VAR1-CODE-CHARS (WS-CHAR-INDEX) IS NUMERIC
+                               CONTINUE
+                           ELSE
+                               IF VAR1-CODE-CHARS (WS-CHAR-INDEX)
+                                       IS NOT ALPHABETIC-UPPER
+                                   SET WS-VAR1-INVALID TO TRUE
+                                   MOVE "R004" TO REJ-REASON-CODE
+                                   MOVE "VAR1 NOT ALPHANUMERIC"
+                                       TO REJ-REASON-TEXT
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *    Req 009's master file is the real reference data for which
+      *    VAR1 codes are valid -- once the format checks above pass,
+      *    look VAR1-CODE up in VAR1-MASTER (when it's available; see
+      *    WS-MASTER-AVAILABLE) and reject codes that aren't on file or
+      *    have been marked inactive there.
+           IF WS-VAR1-VALID AND WS-MASTER-AVAILABLE
+               MOVE VAR1-CODE TO MST-VAR1-CODE
+               READ VAR1-MASTER
+                   INVALID KEY
+                       SET WS-VAR1-INVALID TO TRUE
+                       MOVE "R005" TO REJ-REASON-CODE
+                       MOVE "VAR1 NOT IN MASTER" TO REJ-REASON-TEXT
+                   NOT INVALID KEY
+                       IF NOT MST-STATUS-ACTIVE
+                           SET WS-VAR1-INVALID TO TRUE
+                           MOVE "R006" TO REJ-REASON-CODE
+                           MOVE "VAR1 MASTER INACTIVE"
+                               TO REJ-REASON-TEXT
+                       END-IF
+               END-READ
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE VAR1-CODE TO REJ-VAR1-CODE.
+           MOVE SPACE TO REJ-FILLER-1.
+           MOVE SPACE TO REJ-FILLER-2.
+           WRITE VAR1-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           SET AUDIT-REC-SUMMARY TO TRUE.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.
+           MOVE WS-USER-ID TO AUDIT-USER-ID.
+           MOVE WS-CONTROL-RECORD-COUNT TO AUDIT-RECORDS-PROCESSED.
+           MOVE WS-REJECT-COUNT TO AUDIT-RECORDS-REJECTED.
+           WRITE AUDIT-LOG-RECORD.
+
+      *    One detail entry per VAR1 code processed or rejected, so a
+      *    later question like "did last Tuesday's run process code
+      *    ABCDE" can be answered from AUDITLOG.DAT itself instead of
+      *    only from REPORT-OUT, which is truncated (OPEN OUTPUT) on
+      *    every run.
+       WRITE-AUDIT-DETAIL.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           SET AUDIT-REC-DETAIL TO TRUE.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.
+           MOVE WS-USER-ID TO AUDIT-USER-ID.
+           MOVE SPACE TO AUDIT-TRANS-TYPE.
+           MOVE VAR1-CODE TO AUDIT-VAR1-CODE.
+           MOVE WS-AUDIT-RESULT TO AUDIT-RESULT.
+           WRITE AUDIT-LOG-RECORD.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT SYSIN-FILE.
+           IF WS-SYSIN-STATUS = "00"
+               READ SYSIN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SYSIN-OVERRIDE-VAR1 TO WS-OVERRIDE-VAR1
+                       IF WS-OVERRIDE-VAR1 NOT = SPACES
+                           SET WS-OVERRIDE-REQUESTED TO TRUE
+                       END-IF
+                       IF SYSIN-RUN-ID NOT = SPACES
+                           MOVE SYSIN-RUN-ID TO WS-CONTROL-RUN-ID
+                       END-IF
+               END-READ
+               CLOSE SYSIN-FILE
+           END-IF.
+
+      *    CHECKPOINT-RECORD *is* the FD's own 01-level record area, so
+      *    READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD is a
+      *    self-referential INTO that GnuCOBOL clears to LOW-VALUES
+      *    before the READ populates it, zeroing WS-RESTART-COUNT on
+      *    every restart; read with no INTO clause instead.
+      *    CHKPT is defined DISP=(MOD,CATLG,CATLG) in JCL/HELLOV1.PROC
+      *    so the same DD works whether a prior abended run left a
+      *    checkpoint behind (RESTART=Y) or not (RESTART=N, after
+      *    CLRCKPT deletes it) -- and under z/OS, DISP=MOD forces every
+      *    OPEN against that DD to position past existing data for the
+      *    life of the step, so WRITE-CHECKPOINT below writes one
+      *    checkpoint record per interval instead of replacing a
+      *    single record. Reading through to end-of-file here and
+      *    keeping the last record seen (same growing-file idiom this
+      *    program already uses for AUDIT-LOG) gives the correct
+      *    latest checkpoint regardless of how many records
+      *    accumulated during the run; CLRCKPT deleting CHECKPOINT.DAT
+      *    before a non-restart run keeps that history from growing
+      *    across days.
+       READ-RESTART-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL WS-EOF-CHECKPOINT
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-EOF-CHECKPOINT TO TRUE
+                       NOT AT END
+                           MOVE CHECKPOINT-RECORD TO WS-RESTART-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-REPORT-HEADING.
+           MOVE WS-RUN-MM TO HDR-RUN-MM.
+           MOVE WS-RUN-DD TO HDR-RUN-DD.
+           MOVE WS-RUN-YYYY TO HDR-RUN-YYYY.
+           MOVE WS-PAGE-NO TO HDR-PAGE-NO.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-REPORT-HEADER-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-REPORT-HEADER-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 3 TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NO
+               PERFORM WRITE-REPORT-HEADING
+           END-IF.
+           MOVE VAR1-CODE TO DTL-VAR1-CODE.
+           MOVE VAR1-AMOUNT TO DTL-VAR1-AMOUNT.
+           MOVE VAR1-EFF-MM TO DTL-VAR1-EFF-MM.
+           MOVE VAR1-EFF-DD TO DTL-VAR1-EFF-DD.
+           MOVE VAR1-EFF-YYYY TO DTL-VAR1-EFF-YYYY.
+           MOVE VAR1-STATUS TO DTL-VAR1-STATUS.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
        END PROGRAM HELLO-COBOL-VAR1.
