@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: VAR1REC
+      * Shared VAR1 record layout for all programs reading VALORES.DAT.
+      ******************************************************************
+       01 VAR1-RECORD.
+           05 VAR1-CODE PIC X(5) VALUE "VALOR".
+           05 VAR1-CODE-CHARS REDEFINES VAR1-CODE
+              PIC X OCCURS 5 TIMES.
+           05 VAR1-DESCRIPTION PIC X(30) VALUE SPACES.
+           05 VAR1-AMOUNT PIC 9(7)V99 VALUE ZERO.
+           05 VAR1-EFFECTIVE-DATE.
+              10 VAR1-EFF-YYYY PIC 9(4) VALUE ZERO.
+              10 VAR1-EFF-MM PIC 9(2) VALUE ZERO.
+              10 VAR1-EFF-DD PIC 9(2) VALUE ZERO.
+      *    VAR1-STATUS doubles as the transaction status flag: A for
+      *    an active/posted transaction, I for one held or reversed.
+           05 VAR1-STATUS PIC X VALUE "A".
+              88 VAR1-STATUS-ACTIVE VALUE "A".
+              88 VAR1-STATUS-INACTIVE VALUE "I".
+           05 VAR1-LAST-UPDATED-DATE.
+              10 VAR1-LU-YYYY PIC 9(4) VALUE ZERO.
+              10 VAR1-LU-MM PIC 9(2) VALUE ZERO.
+              10 VAR1-LU-DD PIC 9(2) VALUE ZERO.
