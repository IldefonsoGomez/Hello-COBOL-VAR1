@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Shared AUDITLOG.DAT record layout for every program that
+      * appends to the audit trail. AUDIT-REC-TYPE discriminates which
+      * detail area applies, since HELLO-COBOL-VAR1 and VAR1MAINT log
+      * different kinds of activity to the same physical file:
+      *   S - HELLO-COBOL-VAR1 end-of-run summary (records processed/
+      *       rejected counts)
+      *   D - HELLO-COBOL-VAR1 per-code detail, one per VAR1 code
+      *       processed or rejected in a run
+      *   M - VAR1MAINT per-transaction maintenance entry (add/
+      *       change/delete/reject)
+      ******************************************************************
+       01 AUDIT-LOG-RECORD.
+           05 AUDIT-REC-TYPE PIC X VALUE "S".
+              88 AUDIT-REC-SUMMARY VALUE "S".
+              88 AUDIT-REC-DETAIL VALUE "D".
+              88 AUDIT-REC-MAINT VALUE "M".
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDIT-RUN-DATE PIC 9(8) VALUE ZERO.
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDIT-RUN-TIME PIC 9(8) VALUE ZERO.
+           05 FILLER PIC X VALUE SPACE.
+           05 AUDIT-USER-ID PIC X(20) VALUE SPACES.
+           05 FILLER PIC X VALUE SPACE.
+      *    AUDIT-DETAIL-AREA carries whichever payload matches
+      *    AUDIT-REC-TYPE; the two REDEFINES below give each program
+      *    named fields into the same 21 bytes instead of a raw PIC X.
+           05 AUDIT-DETAIL-AREA PIC X(21) VALUE SPACES.
+           05 AUDIT-SUMMARY-AREA REDEFINES AUDIT-DETAIL-AREA.
+               10 AUDIT-RECORDS-PROCESSED PIC 9(6).
+               10 FILLER PIC X.
+               10 AUDIT-RECORDS-REJECTED PIC 9(6).
+               10 FILLER PIC X(8).
+           05 AUDIT-CODE-AREA REDEFINES AUDIT-DETAIL-AREA.
+               10 AUDIT-TRANS-TYPE PIC X.
+               10 FILLER PIC X.
+               10 AUDIT-VAR1-CODE PIC X(5).
+               10 FILLER PIC X.
+               10 AUDIT-RESULT PIC X(9).
+               10 FILLER PIC X(4).
