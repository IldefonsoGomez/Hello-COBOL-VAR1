@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Program: HELLOV1
+      * Purpose: Batch driver for HELLO-COBOL-VAR1. Req 007 turned
+      *          HELLO-COBOL-VAR1 into a callable subprogram (LINKAGE
+      *          SECTION + PROCEDURE DIVISION USING + GOBACK), which
+      *          means it can no longer be link-edited as a standalone
+      *          executable and run directly as a JCL job step. This
+      *          driver is the load module the nightly batch step
+      *          (JCL/HELLOV1.PROC, STEP010 EXEC PGM=HELLOV1) actually
+      *          runs; it just CALLs HELLO-COBOL-VAR1 with a blank
+      *          parameter so the batch run falls through to the
+      *          SYSIN/VALORES.DAT-driven logic exactly as before req
+      *          007, while callers that need the override behavior
+      *          still get it via a direct CALL with a non-blank code.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOV1.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VAR1-PARM PIC X(5) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "HELLO-COBOL-VAR1" USING WS-VAR1-PARM.
+           STOP RUN.
+
+       END PROGRAM HELLOV1.
